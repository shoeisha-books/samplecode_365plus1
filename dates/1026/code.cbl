@@ -1,24 +1,594 @@
-       IDENTIFICATION DIVISION.
-         PROGRAM-ID. BIO30.
-         DATA DIVISION.
-         WORKING-STORAGE SECTION.
-         01 BD         PIC 9(8).
-         01 TD         PIC 9(8).
-         01 DAYS       PIC 9(5).
-         01 P          PIC S9(4).
-         01 E          PIC S9(4).
-         01 I          PIC S9(4).
-         PROCEDURE DIVISION.
-             DISPLAY "誕生日(YYYYMMDD):"
-             ACCEPT BD
-             ACCEPT TD FROM DATE YYYYMMDD
-             COMPUTE DAYS = FUNCTION INTEGER-OF-DATE(TD)
-                        - FUNCTION INTEGER-OF-DATE(BD)
-             COMPUTE P = FUNCTION MOD(DAYS 23) * 200 / 23 - 100
-             COMPUTE E = FUNCTION MOD(DAYS 28) * 200 / 28 - 100
-             COMPUTE I = FUNCTION MOD(DAYS 33) * 200 / 33 - 100
-             DISPLAY "バイオリズム"
-             DISPLAY " 身体: " P
-             DISPLAY " 感情: " E
-             DISPLAY " 知性: " I
-             STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. BIO30.
+         ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT EMPMAST ASSIGN TO "EMPMAST"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS EMPMAST-ST.
+             SELECT BIOOUT ASSIGN TO "BIORSLT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS BIOOUT-ST.
+             SELECT AUDITLOG ASSIGN TO "BIOAUDT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS AUDITLOG-ST.
+             SELECT CKPTFILE ASSIGN TO "BIOCKPT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CKPTFILE-ST.
+         DATA DIVISION.
+         FILE SECTION.
+         FD  EMPMAST.
+         01  EMP-RECORD.
+             05  EMP-ID                  PIC X(06).
+             05  EMP-NAME                PIC X(20).
+             05  EMP-BD                  PIC 9(08).
+         FD  BIOOUT.
+         01  BIORESULT-RECORD.
+             05  BR-EMP-ID               PIC X(06).
+             05  BR-BD                   PIC 9(08).
+             05  BR-TD                   PIC 9(08).
+             05  BR-DAYS                 PIC 9(05).
+             05  BR-P                    PIC S9(04)
+                     SIGN IS TRAILING SEPARATE CHARACTER.
+             05  BR-E                    PIC S9(04)
+                     SIGN IS TRAILING SEPARATE CHARACTER.
+             05  BR-I                    PIC S9(04)
+                     SIGN IS TRAILING SEPARATE CHARACTER.
+         FD  AUDITLOG.
+         01  AUDIT-RECORD                PIC X(80).
+         FD  CKPTFILE.
+         01  CKPT-RECORD.
+             05  CKPT-COUNT              PIC 9(06).
+             05  CKPT-EMP-ID             PIC X(06).
+         WORKING-STORAGE SECTION.
+         01 BD         PIC 9(8).
+         01 BD-PARTS REDEFINES BD.
+             05 BD-YYYY    PIC 9(04).
+             05 BD-MM      PIC 9(02).
+             05 BD-DD      PIC 9(02).
+         01 TD         PIC 9(8).
+         01 DAYS       PIC 9(5).
+         01 P          PIC S9(4).
+         01 E          PIC S9(4).
+         01 I          PIC S9(4).
+
+         01 BIO-ITU    PIC S9(4).
+         01 BIO-AES    PIC S9(4).
+         01 BIO-AWR    PIC S9(4).
+
+         01 BD2        PIC 9(8).
+         01 BD2-PARTS REDEFINES BD2.
+             05 BD2-YYYY   PIC 9(04).
+             05 BD2-MM     PIC 9(02).
+             05 BD2-DD     PIC 9(02).
+         01 DAYS2      PIC 9(5).
+         01 P2         PIC S9(4).
+         01 E2         PIC S9(4).
+         01 I2         PIC S9(4).
+         01 CMP-SCORE  PIC S9(4).
+         01 DIFF-P     PIC S9(4).
+         01 DIFF-E     PIC S9(4).
+         01 DIFF-I     PIC S9(4).
+
+         01 EMPMAST-ST  PIC X(02).
+         01 BIOOUT-ST   PIC X(02).
+         01 AUDITLOG-ST PIC X(02).
+         01 CKPTFILE-ST PIC X(02).
+
+         01 BIO-MODE   PIC X(01).
+             88 MODE-INTERACTIVE       VALUE "1".
+             88 MODE-BATCH             VALUE "2".
+             88 MODE-FORECAST          VALUE "3".
+             88 MODE-COMPARE           VALUE "4".
+
+         01 BD-OK      PIC X(01) VALUE "Y".
+             88 BD-VALID               VALUE "Y".
+             88 BD-INVALID             VALUE "N".
+
+         01 LEAP-SW    PIC X(01) VALUE "N".
+             88 LEAP-YEAR              VALUE "Y".
+         01 LY-YEAR    PIC 9(04).
+         01 MAX-DD     PIC 9(02).
+
+         01 MO-TAB.
+             05 FILLER PIC 9(02) VALUE 31.
+             05 FILLER PIC 9(02) VALUE 28.
+             05 FILLER PIC 9(02) VALUE 31.
+             05 FILLER PIC 9(02) VALUE 30.
+             05 FILLER PIC 9(02) VALUE 31.
+             05 FILLER PIC 9(02) VALUE 30.
+             05 FILLER PIC 9(02) VALUE 31.
+             05 FILLER PIC 9(02) VALUE 31.
+             05 FILLER PIC 9(02) VALUE 30.
+             05 FILLER PIC 9(02) VALUE 31.
+             05 FILLER PIC 9(02) VALUE 30.
+             05 FILLER PIC 9(02) VALUE 31.
+         01 MO-TAB-R REDEFINES MO-TAB.
+             05 MO-MAX     PIC 9(02) OCCURS 12 TIMES.
+
+      * CRIT-BAND IS THE +/- WINDOW TREATED AS A CRITICAL DAY
+         01 CRIT-BAND  PIC S9(04) VALUE +5.
+         01 CRIT-P-SW  PIC X(01) VALUE "N".
+             88 P-CRITICAL             VALUE "Y".
+         01 CRIT-E-SW  PIC X(01) VALUE "N".
+             88 E-CRITICAL             VALUE "Y".
+         01 CRIT-I-SW  PIC X(01) VALUE "N".
+             88 I-CRITICAL             VALUE "Y".
+         01 CRIT-TAG-P PIC X(10).
+         01 CRIT-TAG-E PIC X(10).
+         01 CRIT-TAG-I PIC X(10).
+
+         01 BAR-TEMPLATE PIC X(41) VALUE
+             "........................................".
+         01 BAR-VAL    PIC S9(04).
+         01 BAR-TXT    PIC X(41).
+         01 BAR-POS    PIC 9(02).
+
+         01 EMP-EOF-SW PIC X(01) VALUE "N".
+             88 AT-EMP-EOF             VALUE "Y".
+         01 EMP-OPEN-SW PIC X(01) VALUE "N".
+             88 EMP-IS-OPEN            VALUE "Y".
+         01 REC-CNT    PIC 9(06) VALUE ZERO.
+         01 CKPT-INTV  PIC 9(04) VALUE 50.
+         01 RESTART-CNT PIC 9(06) VALUE ZERO.
+         01 CKPT-EOF-SW PIC X(01) VALUE "N".
+             88 AT-CKPT-EOF            VALUE "Y".
+
+         01 FC-BASE-TD PIC 9(8).
+         01 FC-OFS     PIC 9(3).
+         01 FC-DAYS    PIC 9(5).
+
+         01 AUD-LINE   PIC X(80).
+         01 AUD-TS     PIC X(21).
+
+         01 EMP-OUT    PIC X(06) VALUE SPACES.
+         01 EMP-NAME-OUT PIC X(20) VALUE SPACES.
+
+         01 AUD-P      PIC S9(04)
+                 SIGN IS TRAILING SEPARATE CHARACTER.
+         01 AUD-E      PIC S9(04)
+                 SIGN IS TRAILING SEPARATE CHARACTER.
+         01 AUD-I      PIC S9(04)
+                 SIGN IS TRAILING SEPARATE CHARACTER.
+
+         01 BIOOUT-OPEN-SW PIC X(01) VALUE "N".
+             88 BIOOUT-IS-OPEN         VALUE "Y".
+         01 AUDITLOG-OPEN-SW PIC X(01) VALUE "N".
+             88 AUDITLOG-IS-OPEN       VALUE "Y".
+         01 CKPTFILE-OPEN-SW PIC X(01) VALUE "N".
+             88 CKPTFILE-IS-OPEN       VALUE "Y".
+
+         PROCEDURE DIVISION.
+
+         0000-MAINLINE.
+             PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+             PERFORM 2000-SELECT-MODE THRU 2000-EXIT.
+             PERFORM 9000-TERMINATE THRU 9000-EXIT.
+             STOP RUN.
+
+         1000-INITIALIZE.
+             DISPLAY "BIO30 - バイオリズム管理システム".
+             ACCEPT TD FROM DATE YYYYMMDD.
+             OPEN OUTPUT BIOOUT.
+             IF BIOOUT-ST = "00"
+                 SET BIOOUT-IS-OPEN TO TRUE
+             ELSE
+                 DISPLAY "*** BIORSLTが開けません"
+             END-IF.
+             OPEN EXTEND AUDITLOG.
+             IF AUDITLOG-ST = "35"
+                 OPEN OUTPUT AUDITLOG
+             END-IF.
+             IF AUDITLOG-ST = "00"
+                 SET AUDITLOG-IS-OPEN TO TRUE
+             ELSE
+                 DISPLAY "*** BIOAUDTが開けません"
+             END-IF.
+         1000-EXIT.
+             EXIT.
+
+         2000-SELECT-MODE.
+             DISPLAY "モード 1=個人 2=一括 3=予定 4=相性".
+             ACCEPT BIO-MODE.
+             EVALUATE TRUE
+                 WHEN MODE-INTERACTIVE
+                     PERFORM 3000-INTERACTIVE THRU 3000-EXIT
+                 WHEN MODE-BATCH
+                     PERFORM 4000-BATCH-ROSTER THRU 4000-EXIT
+                 WHEN MODE-FORECAST
+                     PERFORM 5000-FORECAST THRU 5000-EXIT
+                 WHEN MODE-COMPARE
+                     PERFORM 6000-COMPARE THRU 6000-EXIT
+                 WHEN OTHER
+                     DISPLAY "モードの指定が不正です"
+             END-EVALUATE.
+         2000-EXIT.
+             EXIT.
+
+         3000-INTERACTIVE.
+             DISPLAY "誕生日(YYYYMMDD):".
+             ACCEPT BD.
+             PERFORM 3100-VALIDATE-BD THRU 3100-EXIT.
+             IF BD-INVALID
+                 GO TO 3000-EXIT
+             END-IF.
+             MOVE SPACES TO EMP-OUT.
+             PERFORM 3200-COMPUTE-CYCLES THRU 3200-EXIT.
+             PERFORM 3300-DISPLAY-RESULT THRU 3300-EXIT.
+             PERFORM 3400-WRITE-BIORESULT THRU 3400-EXIT.
+             PERFORM 3500-WRITE-AUDIT THRU 3500-EXIT.
+         3000-EXIT.
+             EXIT.
+
+         3100-VALIDATE-BD.
+             SET BD-VALID TO TRUE.
+             IF BD-MM < 1 OR BD-MM > 12
+                 GO TO 3190-REJECT-BD
+             END-IF.
+             MOVE BD-YYYY TO LY-YEAR.
+             PERFORM 3150-CHECK-LEAP THRU 3150-EXIT.
+             MOVE MO-MAX (BD-MM) TO MAX-DD.
+             IF BD-MM = 02 AND LEAP-YEAR
+                 MOVE 29 TO MAX-DD
+             END-IF.
+             IF BD-DD < 1 OR BD-DD > MAX-DD
+                 GO TO 3190-REJECT-BD
+             END-IF.
+             IF BD > TD
+                 GO TO 3190-REJECT-BD
+             END-IF.
+             GO TO 3100-EXIT.
+         3190-REJECT-BD.
+             SET BD-INVALID TO TRUE.
+             DISPLAY "*** 誕生日が不正です: " BD " " EMP-OUT.
+         3100-EXIT.
+             EXIT.
+
+         3150-CHECK-LEAP.
+             MOVE "N" TO LEAP-SW.
+             IF FUNCTION MOD(LY-YEAR 400) = 0
+                 SET LEAP-YEAR TO TRUE
+             ELSE
+                 IF FUNCTION MOD(LY-YEAR 100) = 0
+                     CONTINUE
+                 ELSE
+                     IF FUNCTION MOD(LY-YEAR 4) = 0
+                         SET LEAP-YEAR TO TRUE
+                     END-IF
+                 END-IF
+             END-IF.
+         3150-EXIT.
+             EXIT.
+
+         3200-COMPUTE-CYCLES.
+             COMPUTE DAYS = FUNCTION INTEGER-OF-DATE(TD)
+                        - FUNCTION INTEGER-OF-DATE(BD).
+             COMPUTE P = FUNCTION MOD(DAYS 23) * 200 / 23 - 100.
+             COMPUTE E = FUNCTION MOD(DAYS 28) * 200 / 28 - 100.
+             COMPUTE I = FUNCTION MOD(DAYS 33) * 200 / 33 - 100.
+             COMPUTE BIO-ITU = FUNCTION MOD(DAYS 38) * 200 / 38 - 100.
+             COMPUTE BIO-AES = (P + E) / 2.
+             COMPUTE BIO-AWR = (E + I) / 2.
+         3200-EXIT.
+             EXIT.
+
+         3250-CHECK-CRITICAL.
+             MOVE "N" TO CRIT-P-SW.
+             MOVE "N" TO CRIT-E-SW.
+             MOVE "N" TO CRIT-I-SW.
+             MOVE SPACES TO CRIT-TAG-P.
+             MOVE SPACES TO CRIT-TAG-E.
+             MOVE SPACES TO CRIT-TAG-I.
+             IF FUNCTION ABS(P) <= CRIT-BAND
+                 SET P-CRITICAL TO TRUE
+                 MOVE "<<CRITICAL" TO CRIT-TAG-P
+             END-IF.
+             IF FUNCTION ABS(E) <= CRIT-BAND
+                 SET E-CRITICAL TO TRUE
+                 MOVE "<<CRITICAL" TO CRIT-TAG-E
+             END-IF.
+             IF FUNCTION ABS(I) <= CRIT-BAND
+                 SET I-CRITICAL TO TRUE
+                 MOVE "<<CRITICAL" TO CRIT-TAG-I
+             END-IF.
+         3250-EXIT.
+             EXIT.
+
+         3300-DISPLAY-RESULT.
+             IF EMP-OUT NOT = SPACES
+                 DISPLAY "社員番号: " EMP-OUT " " EMP-NAME-OUT
+             END-IF.
+             DISPLAY "バイオリズム  DAYS=" DAYS.
+             PERFORM 3250-CHECK-CRITICAL THRU 3250-EXIT.
+             MOVE P TO BAR-VAL.
+             PERFORM 3310-RENDER-BAR THRU 3310-EXIT.
+             DISPLAY " 身体: " P " " CRIT-TAG-P " " BAR-TXT.
+             MOVE E TO BAR-VAL.
+             PERFORM 3310-RENDER-BAR THRU 3310-EXIT.
+             DISPLAY " 感情: " E " " CRIT-TAG-E " " BAR-TXT.
+             MOVE I TO BAR-VAL.
+             PERFORM 3310-RENDER-BAR THRU 3310-EXIT.
+             DISPLAY " 知性: " I " " CRIT-TAG-I " " BAR-TXT.
+             DISPLAY " 直感: " BIO-ITU.
+             DISPLAY " 美的: " BIO-AES.
+             DISPLAY " 調和: " BIO-AWR.
+         3300-EXIT.
+             EXIT.
+
+         3310-RENDER-BAR.
+             MOVE BAR-TEMPLATE TO BAR-TXT.
+             MOVE "|" TO BAR-TXT (21:1).
+             COMPUTE BAR-POS = ((BAR-VAL + 100) * 40 / 200) + 1.
+             IF BAR-POS < 1
+                 MOVE 1 TO BAR-POS
+             END-IF.
+             IF BAR-POS > 41
+                 MOVE 41 TO BAR-POS
+             END-IF.
+             MOVE "*" TO BAR-TXT (BAR-POS:1).
+         3310-EXIT.
+             EXIT.
+
+         3400-WRITE-BIORESULT.
+             IF BIOOUT-IS-OPEN
+                 MOVE EMP-OUT TO BR-EMP-ID
+                 MOVE BD TO BR-BD
+                 MOVE TD TO BR-TD
+                 MOVE DAYS TO BR-DAYS
+                 MOVE P TO BR-P
+                 MOVE E TO BR-E
+                 MOVE I TO BR-I
+                 WRITE BIORESULT-RECORD
+             END-IF.
+         3400-EXIT.
+             EXIT.
+
+         3500-WRITE-AUDIT.
+             MOVE FUNCTION CURRENT-DATE TO AUD-TS.
+             MOVE SPACES TO AUD-LINE.
+             MOVE P TO AUD-P.
+             MOVE E TO AUD-E.
+             MOVE I TO AUD-I.
+             STRING AUD-TS (1:14) " BD=" BD
+                 " DAYS=" DAYS " P=" AUD-P " E=" AUD-E " I=" AUD-I
+                 DELIMITED BY SIZE INTO AUD-LINE.
+             MOVE AUD-LINE TO AUDIT-RECORD.
+             IF AUDITLOG-IS-OPEN
+                 WRITE AUDIT-RECORD
+             END-IF.
+         3500-EXIT.
+             EXIT.
+
+         4000-BATCH-ROSTER.
+             PERFORM 4050-APPLY-RESTART THRU 4050-EXIT.
+             IF EMP-IS-OPEN
+                 PERFORM 4100-READ-EMPLOYEE THRU 4100-EXIT
+                 PERFORM 4200-PROCESS-EMPLOYEE THRU 4200-EXIT
+                     UNTIL AT-EMP-EOF
+                 CLOSE EMPMAST
+             END-IF.
+             IF CKPTFILE-IS-OPEN
+                 CLOSE CKPTFILE
+             END-IF.
+             IF EMP-IS-OPEN
+                 PERFORM 4950-CLEAR-CHECKPOINT THRU 4950-EXIT
+             END-IF.
+         4000-EXIT.
+             EXIT.
+
+         4050-APPLY-RESTART.
+             MOVE ZERO TO RESTART-CNT.
+             OPEN INPUT CKPTFILE.
+             IF CKPTFILE-ST = "00"
+                 PERFORM 4060-READ-CKPT THRU 4060-EXIT
+                     UNTIL AT-CKPT-EOF
+                 CLOSE CKPTFILE
+             ELSE
+                 DISPLAY "チェックポイントなし"
+             END-IF.
+             OPEN EXTEND CKPTFILE.
+             IF CKPTFILE-ST = "35"
+                 OPEN OUTPUT CKPTFILE
+             END-IF.
+             IF CKPTFILE-ST = "00"
+                 SET CKPTFILE-IS-OPEN TO TRUE
+             ELSE
+                 DISPLAY "*** BIOCKPTが開けません"
+             END-IF.
+             OPEN INPUT EMPMAST.
+             IF EMPMAST-ST NOT = "00"
+                 DISPLAY "*** EMPMASTが見つかりません"
+                 SET AT-EMP-EOF TO TRUE
+                 GO TO 4050-EXIT
+             END-IF.
+             SET EMP-IS-OPEN TO TRUE.
+             IF RESTART-CNT > 0
+                 DISPLAY "再開: " RESTART-CNT " 件をスキップ"
+                 PERFORM 4070-SKIP-EMPLOYEE THRU 4070-EXIT
+                     UNTIL REC-CNT >= RESTART-CNT OR AT-EMP-EOF
+             END-IF.
+         4050-EXIT.
+             EXIT.
+
+         4060-READ-CKPT.
+             READ CKPTFILE
+                 AT END
+                     SET AT-CKPT-EOF TO TRUE
+                 NOT AT END
+                     MOVE CKPT-COUNT TO RESTART-CNT
+             END-READ.
+         4060-EXIT.
+             EXIT.
+
+         4070-SKIP-EMPLOYEE.
+             READ EMPMAST
+                 AT END
+                     SET AT-EMP-EOF TO TRUE
+                 NOT AT END
+                     ADD 1 TO REC-CNT
+             END-READ.
+         4070-EXIT.
+             EXIT.
+
+         4100-READ-EMPLOYEE.
+             READ EMPMAST
+                 AT END
+                     SET AT-EMP-EOF TO TRUE
+                 NOT AT END
+                     ADD 1 TO REC-CNT
+             END-READ.
+         4100-EXIT.
+             EXIT.
+
+         4200-PROCESS-EMPLOYEE.
+             MOVE EMP-ID TO EMP-OUT.
+             MOVE EMP-NAME TO EMP-NAME-OUT.
+             MOVE EMP-BD TO BD.
+             PERFORM 3100-VALIDATE-BD THRU 3100-EXIT.
+             IF BD-VALID
+                 PERFORM 3200-COMPUTE-CYCLES THRU 3200-EXIT
+                 PERFORM 3300-DISPLAY-RESULT THRU 3300-EXIT
+                 PERFORM 3400-WRITE-BIORESULT THRU 3400-EXIT
+                 PERFORM 3500-WRITE-AUDIT THRU 3500-EXIT
+             END-IF.
+             IF FUNCTION MOD(REC-CNT CKPT-INTV) = 0
+                 PERFORM 4900-WRITE-CHECKPOINT THRU 4900-EXIT
+             END-IF.
+             PERFORM 4100-READ-EMPLOYEE THRU 4100-EXIT.
+         4200-EXIT.
+             EXIT.
+
+         4900-WRITE-CHECKPOINT.
+             MOVE REC-CNT TO CKPT-COUNT.
+             MOVE EMP-ID TO CKPT-EMP-ID.
+             IF CKPTFILE-IS-OPEN
+                 WRITE CKPT-RECORD
+             END-IF.
+         4900-EXIT.
+             EXIT.
+
+      * A CLEAN EOF MEANS THE WHOLE ROSTER WAS PROCESSED, SO THE
+      * CHECKPOINT NO LONGER APPLIES - NEXT RUN SHOULD START OVER.
+         4950-CLEAR-CHECKPOINT.
+             OPEN OUTPUT CKPTFILE.
+             CLOSE CKPTFILE.
+         4950-EXIT.
+             EXIT.
+
+         5000-FORECAST.
+             DISPLAY "誕生日(YYYYMMDD):".
+             ACCEPT BD.
+             PERFORM 3100-VALIDATE-BD THRU 3100-EXIT.
+             IF BD-INVALID
+                 GO TO 5000-EXIT
+             END-IF.
+             MOVE SPACES TO EMP-OUT.
+             MOVE TD TO FC-BASE-TD.
+             PERFORM 5100-FORECAST-DAY THRU 5100-EXIT
+                 VARYING FC-OFS FROM 0 BY 1 UNTIL FC-OFS > 30.
+         5000-EXIT.
+             EXIT.
+
+         5100-FORECAST-DAY.
+             COMPUTE FC-DAYS = FUNCTION INTEGER-OF-DATE(FC-BASE-TD)
+                              + FC-OFS.
+             COMPUTE TD = FUNCTION DATE-OF-INTEGER(FC-DAYS).
+             PERFORM 3200-COMPUTE-CYCLES THRU 3200-EXIT.
+             DISPLAY "日付: " TD.
+             PERFORM 3300-DISPLAY-RESULT THRU 3300-EXIT.
+             PERFORM 3400-WRITE-BIORESULT THRU 3400-EXIT.
+             PERFORM 3500-WRITE-AUDIT THRU 3500-EXIT.
+         5100-EXIT.
+             EXIT.
+
+         6000-COMPARE.
+             DISPLAY "社員A 誕生日(YYYYMMDD):".
+             ACCEPT BD.
+             PERFORM 3100-VALIDATE-BD THRU 3100-EXIT.
+             IF BD-INVALID
+                 GO TO 6000-EXIT
+             END-IF.
+             PERFORM 3200-COMPUTE-CYCLES THRU 3200-EXIT.
+             DISPLAY "社員B 誕生日(YYYYMMDD):".
+             ACCEPT BD2.
+             PERFORM 6050-VALIDATE-BD2 THRU 6050-EXIT.
+             IF BD-INVALID
+                 GO TO 6000-EXIT
+             END-IF.
+             PERFORM 6100-COMPUTE-CYCLES-B THRU 6100-EXIT.
+             PERFORM 6200-DISPLAY-COMPARISON THRU 6200-EXIT.
+             PERFORM 6300-PERSIST-COMPARE THRU 6300-EXIT.
+         6000-EXIT.
+             EXIT.
+
+         6050-VALIDATE-BD2.
+             SET BD-VALID TO TRUE.
+             IF BD2-MM < 1 OR BD2-MM > 12
+                 GO TO 6090-REJECT-BD2
+             END-IF.
+             MOVE BD2-YYYY TO LY-YEAR.
+             PERFORM 3150-CHECK-LEAP THRU 3150-EXIT.
+             MOVE MO-MAX (BD2-MM) TO MAX-DD.
+             IF BD2-MM = 02 AND LEAP-YEAR
+                 MOVE 29 TO MAX-DD
+             END-IF.
+             IF BD2-DD < 1 OR BD2-DD > MAX-DD
+                 GO TO 6090-REJECT-BD2
+             END-IF.
+             IF BD2 > TD
+                 GO TO 6090-REJECT-BD2
+             END-IF.
+             GO TO 6050-EXIT.
+         6090-REJECT-BD2.
+             SET BD-INVALID TO TRUE.
+             DISPLAY "*** 誕生日が不正です: " BD2.
+         6050-EXIT.
+             EXIT.
+
+         6100-COMPUTE-CYCLES-B.
+             COMPUTE DAYS2 = FUNCTION INTEGER-OF-DATE(TD)
+                         - FUNCTION INTEGER-OF-DATE(BD2).
+             COMPUTE P2 = FUNCTION MOD(DAYS2 23) * 200 / 23 - 100.
+             COMPUTE E2 = FUNCTION MOD(DAYS2 28) * 200 / 28 - 100.
+             COMPUTE I2 = FUNCTION MOD(DAYS2 33) * 200 / 33 - 100.
+         6100-EXIT.
+             EXIT.
+
+         6200-DISPLAY-COMPARISON.
+             COMPUTE DIFF-P = FUNCTION ABS(P - P2).
+             COMPUTE DIFF-E = FUNCTION ABS(E - E2).
+             COMPUTE DIFF-I = FUNCTION ABS(I - I2).
+             COMPUTE CMP-SCORE = 100 - ((DIFF-P + DIFF-E + DIFF-I) / 3).
+             DISPLAY "相性比較".
+             DISPLAY "          社員A   社員B    差".
+             DISPLAY " 身体: " P "   " P2 "   " DIFF-P.
+             DISPLAY " 感情: " E "   " E2 "   " DIFF-E.
+             DISPLAY " 知性: " I "   " I2 "   " DIFF-I.
+             DISPLAY " 相性スコア: " CMP-SCORE.
+         6200-EXIT.
+             EXIT.
+
+         6300-PERSIST-COMPARE.
+             MOVE "A     " TO EMP-OUT.
+             PERFORM 3400-WRITE-BIORESULT THRU 3400-EXIT.
+             PERFORM 3500-WRITE-AUDIT THRU 3500-EXIT.
+             MOVE BD2 TO BD.
+             MOVE DAYS2 TO DAYS.
+             MOVE P2 TO P.
+             MOVE E2 TO E.
+             MOVE I2 TO I.
+             MOVE "B     " TO EMP-OUT.
+             PERFORM 3400-WRITE-BIORESULT THRU 3400-EXIT.
+             PERFORM 3500-WRITE-AUDIT THRU 3500-EXIT.
+         6300-EXIT.
+             EXIT.
+
+         9000-TERMINATE.
+             IF BIOOUT-IS-OPEN
+                 CLOSE BIOOUT
+             END-IF.
+             IF AUDITLOG-IS-OPEN
+                 CLOSE AUDITLOG
+             END-IF.
+         9000-EXIT.
+             EXIT.
